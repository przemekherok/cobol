@@ -15,15 +15,45 @@
        FILE-CONTROL.
             SELECT SALESFILE ASSIGN TO "SALES.DAT"
              ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SORTED-SALESFILE ASSIGN TO "SALESSRT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT PRINT-FILE ASSIGN TO "SALESREPORT.DAT".
             SELECT COMM-FILE ASSIGN TO "COMMISION.DAT".
+            SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.DAT".
+            SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK.DAT".
+            SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT".
+            SELECT YTD-FILE ASSIGN TO "YTDMAST.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS YTD-SALESPERSON-ID
+             FILE STATUS IS WS-YTD-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS WS-CKPT-RELATIVE-KEY
+             FILE STATUS IS WS-CKPT-STATUS.
+            SELECT GENDER-FILE ASSIGN TO "GENDERRPT.DAT".
+            SELECT PARAMETER-FILE ASSIGN TO "COMMPARM.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PARM-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD SALESFILE.
 
-       01 SALESDETAILS.
+       01 RAW-SALESDETAILS.
+            05 RAW-SALESPERSON-ID   PIC 9(5).
+            05 RAW-SALESPERSON-NAME.
+                10 RAW-LASTNAME     PIC X(20).
+                10 RAW-FIRSTNAME    PIC X(20).
+            05 RAW-REGION           PIC X(5).
+            05 RAW-YEARLYSALES      PIC 9(6).
+            05 RAW-GENDER           PIC X.
+
+        FD SORTED-SALESFILE.
+
+        01 SALESDETAILS.
             88 ENDOFSALES VALUE HIGH-VALUES.
             05 SALESPERSON-ID       PIC 9(5).
             05 SALESPERSON-NAME.
@@ -41,6 +71,68 @@
 
         01  COMM-LINE              PIC X(132).
 
+        FD EXCEPTION-FILE.
+
+        01  EXCEPTION-LINE         PIC X(132).
+
+        SD SORT-WORK-FILE.
+
+        01  SORT-RECORD.
+            05 SORT-SALESPERSON-ID  PIC 9(5).
+            05 SORT-SALESPERSON-NAME.
+                10 SORT-LASTNAME    PIC X(20).
+                10 SORT-FIRSTNAME   PIC X(20).
+            05 SORT-REGION          PIC X(5).
+            05 SORT-YEARLYSALES     PIC 9(6).
+            05 SORT-GENDER          PIC X.
+
+        FD PAYROLL-FILE.
+
+        01  PAYROLL-LINE           PIC X(132).
+
+        FD YTD-FILE.
+
+        01  YTD-RECORD.
+            05 YTD-SALESPERSON-ID     PIC 9(5).
+            05 YTD-SALES-AMT          PIC 9(10) COMP-3.
+            05 YTD-COMMISSION-AMT     PIC 9(10) COMP-3.
+
+        FD CHECKPOINT-FILE.
+
+        01  CHECKPOINT-RECORD.
+            05 CKPT-RECORDS-READ      PIC 9(7).
+            05 CKPT-TOTAL-SALES       PIC 9(10).
+            05 CKPT-TOTAL-COMM-AMT    PIC 9(10).
+            05 CKPT-ID-HASH-TOTAL     PIC 9(10).
+            05 CKPT-EAST              PIC 9(7).
+            05 CKPT-WEST              PIC 9(7).
+            05 CKPT-NORTH             PIC 9(7).
+            05 CKPT-SOUTH             PIC 9(7).
+            05 CKPT-MALE-SALES        PIC 9(7).
+            05 CKPT-MALE-COMM-AMT     PIC 9(8).
+            05 CKPT-FEMALE-SALES      PIC 9(7).
+            05 CKPT-FEMALE-COMM-AMT   PIC 9(8).
+            05 CKPT-OTHER-SALES       PIC 9(7).
+            05 CKPT-OTHER-COMM-AMT    PIC 9(8).
+            05 CKPT-SEEN-COUNT        PIC 9(5).
+            05 CKPT-SEEN-TABLE OCCURS 2000 TIMES.
+                10 CKPT-SEEN-ID       PIC 9(5).
+
+        FD GENDER-FILE.
+
+        01  GENDER-LINE            PIC X(132).
+
+        FD PARAMETER-FILE.
+
+        01  PARAMETER-RECORD.
+            05 PARM-TIER-1-LIMIT    PIC 9(6).
+            05 PARM-TIER-1-RATE     PIC V99.
+            05 PARM-TIER-2-LIMIT    PIC 9(6).
+            05 PARM-TIER-2-RATE     PIC V99.
+            05 PARM-TIER-3-LIMIT    PIC 9(6).
+            05 PARM-TIER-3-RATE     PIC V99.
+            05 PARM-TIER-4-RATE     PIC V99.
+
         WORKING-STORAGE SECTION.
         01  WS-FIELDS.
             05 WS-TOTAL-SALES      PIC 9(10) COMP-3 VALUE ZEROES.
@@ -48,12 +140,76 @@
             05 WS-COMMISSION-AMT   PIC 9(10) COMP-3 VALUES ZEROES.
             05 WS-TOTAL-COMM-AMT   PIC 9(10) COMP-3 VALUES ZEROES.
 
+      *    SALES-BAND COMMISSION SCHEDULE - RATE RISES WITH
+      *    YEARLYSALES TO MATCH THE COMPANY COMP PLAN. THE VALUES
+      *    BELOW ARE DEFAULTS, OVERRIDDEN AT STARTUP BY COMMPARM.DAT
+      *    WHEN THAT PARAMETER FILE IS PRESENT (SEE 0052-READ-
+      *    COMMISSION-PARAMETERS).
+        01  WS-COMMISSION-SCHEDULE.
+            05 WS-COMM-TIER-1-LIMIT PIC 9(6) VALUE 050000.
+            05 WS-COMM-TIER-1-RATE  PIC V99  VALUE .05.
+            05 WS-COMM-TIER-2-LIMIT PIC 9(6) VALUE 100000.
+            05 WS-COMM-TIER-2-RATE  PIC V99  VALUE .07.
+            05 WS-COMM-TIER-3-LIMIT PIC 9(6) VALUE 250000.
+            05 WS-COMM-TIER-3-RATE  PIC V99  VALUE .10.
+            05 WS-COMM-TIER-4-RATE  PIC V99  VALUE .12.
+
+        01  WS-PARM-FIELDS.
+            05 WS-PARM-STATUS       PIC X(02) VALUE SPACES.
+                88 WS-PARM-OK               VALUE '00'.
+                88 WS-PARM-FILE-MISSING     VALUE '35'.
+
+        01  WS-CHECKPOINT-FIELDS.
+            05 WS-CKPT-STATUS         PIC X(02) VALUE SPACES.
+                88 WS-CKPT-OK                VALUE '00'.
+                88 WS-CKPT-FILE-MISSING      VALUE '35'.
+            05 WS-CKPT-RELATIVE-KEY   PIC 9(05) COMP-3 VALUE 1.
+            05 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+            05 WS-CHECKPOINT-COUNTER  PIC 9(5) COMP-3 VALUE ZERO.
+            05 WS-RESTART-SW          PIC X(01) VALUE 'N'.
+                88 WS-IS-RESTART              VALUE 'Y'.
+            05 WS-RESTART-COUNT       PIC 9(7) VALUE ZERO.
+
+        01  WS-CONTROL-TOTALS.
+            05 WS-RECORDS-READ      PIC 9(7)  COMP-3 VALUE ZERO.
+            05 WS-ID-HASH-TOTAL     PIC 9(10) COMP-3 VALUE ZERO.
+
+        01  WS-YTD-FIELDS.
+            05 WS-YTD-STATUS        PIC X(02) VALUE SPACES.
+                88 WS-YTD-OK              VALUE '00'.
+                88 WS-YTD-NOT-FOUND       VALUE '23'.
+                88 WS-YTD-FILE-MISSING    VALUE '35'.
+            05 WS-YTD-FOUND-SW      PIC X(01) VALUE 'N'.
+                88 WS-YTD-RECORD-FOUND    VALUE 'Y'.
+
+        01  WS-EDIT-SWITCHES.
+            05 WS-VALID-RECORD-SW  PIC X(01) VALUE 'Y'.
+                88 WS-VALID-RECORD        VALUE 'Y'.
+                88 WS-INVALID-RECORD      VALUE 'N'.
+            05 WS-REJECT-REASON    PIC X(30) VALUE SPACES.
+
+        01  WS-DUPLICATE-CHECK.
+            05 WS-SEEN-COUNT        PIC 9(5) COMP-3 VALUE ZERO.
+            05 WS-SEEN-TABLE-MAX    PIC 9(5) COMP-3 VALUE 2000.
+            05 WS-SEEN-TABLE OCCURS 2000 TIMES
+                              DEPENDING ON WS-SEEN-COUNT
+                              INDEXED BY WS-SEEN-IDX.
+                10 WS-SEEN-ID        PIC 9(5).
+
         01  WS-REGION-SALES.
             05 WS-EAST             PIC 9(7) VALUE ZEROES.
             05 WS-WEST             PIC 9(7) VALUE ZEROES.
             05 WS-NORTH            PIC 9(7) VALUE ZEROES.
             05 WS-SOUTH            PIC 9(7) VALUE ZEROES.
 
+        01  WS-GENDER-TOTALS.
+            05 WS-MALE-SALES       PIC 9(7) VALUE ZEROES.
+            05 WS-MALE-COMM-AMT    PIC 9(8) VALUE ZEROES.
+            05 WS-FEMALE-SALES     PIC 9(7) VALUE ZEROES.
+            05 WS-FEMALE-COMM-AMT  PIC 9(8) VALUE ZEROES.
+            05 WS-OTHER-SALES      PIC 9(7) VALUE ZEROES.
+            05 WS-OTHER-COMM-AMT   PIC 9(8) VALUE ZEROES.
+
         01  HEADING-LINE.
             05 FILLER              PIC X(5) VALUE SPACES.
             05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
@@ -81,6 +237,13 @@
             05 TOTAL-YRLY-SALES     PIC X(12).
             05 FILLER               PIC X(73)  VALUE SPACES.
 
+        01  REGION-TOTAL-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 REGION-TOTAL-LABEL   PIC X(21).
+            05 FILLER               PIC X(10)  VALUE SPACES.
+            05 REGION-TOTAL-AMT     PIC X(12).
+            05 FILLER               PIC X(84)  VALUE SPACES.
+
         01  WS-CURRENT-DATE-FIELDS.
             05 WS-CURRENT-DATE.
                 10  WS-CURRENT-YEAR    PIC  9(4).
@@ -115,7 +278,9 @@
             05 FILLER              PIC X(17) VALUE 'COMMISION PERCENT'.
             05 FILLER              PIC X(10) VALUE SPACES.
             05 FILLER              PIC X(16) VALUE 'COMMISION AMOUNT'.
-            05 FILLER              PIC x(39) VALUE SPACES.
+            05 FILLER              PIC X(04) VALUE SPACES.
+            05 FILLER              PIC X(13) VALUE 'YTD COMMISION'.
+            05 FILLER              PIC X(22) VALUE SPACES.
 
         01  COMM-DETAIL-LINE.
             05 FILLER                PIC X(5)  VALUE SPACES.
@@ -124,7 +289,15 @@
             05 COMM-AMT-PERCT        PIC .99.
             05 FILLER                PIC X(24)  VALUE SPACES.
             05 COMM-AMT              PIC $$$,$$$,$$$,$$$.
-            05 FILLER                PIC X(29)  VALUE SPACES. 
+            05 FILLER                PIC X(05)  VALUE SPACES.
+            05 COMM-YTD-AMT          PIC $$$,$$$,$$$,$$$.
+            05 FILLER                PIC X(14)  VALUE SPACES.
+
+        01  PAYROLL-DETAIL-LINE.
+            05 PAY-SALESPERSON-ID   PIC 9(5).
+            05 FILLER               PIC X(1)   VALUE ','.
+            05 PAY-COMMISSION-AMT   PIC 9(10).
+            05 FILLER               PIC X(116) VALUE SPACES.
 
         01  COMM-TOTAL-LINE.
             05 FILLER               PIC X(5)   VALUE SPACES.
@@ -135,47 +308,359 @@
             05 TOTAL-COMM           PIC $$$,$$$,$$$,$$$.
             05 FILLER               PIC X(73)  VALUE SPACES.
 
+        01  CONTROL-TOTAL-LINE-1.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(21)  VALUE 'RECORDS READ:'.
+            05 CTL-RECORDS-READ     PIC Z,ZZZ,ZZ9.
+            05 FILLER               PIC X(97)  VALUE SPACES.
+
+        01  CONTROL-TOTAL-LINE-2.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(21)  VALUE 'ID HASH TOTAL:'.
+            05 CTL-ID-HASH-TOTAL    PIC Z,ZZZ,ZZZ,ZZ9.
+            05 FILLER               PIC X(93)  VALUE SPACES.
+
+        01  GENDER-HEADING-LINE-1.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(34)  VALUE
+               'SALES AND COMMISSION BY GENDER'.
+            05 FILLER               PIC X(93)  VALUE SPACES.
+
+        01  GENDER-HEADING-LINE-2.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(6)   VALUE 'GENDER'.
+            05 FILLER               PIC X(14)  VALUE SPACES.
+            05 FILLER               PIC X(12)  VALUE 'YEARLY SALES'.
+            05 FILLER               PIC X(14)  VALUE SPACES.
+            05 FILLER               PIC X(10)  VALUE 'COMMISSION'.
+            05 FILLER               PIC X(71)  VALUE SPACES.
+
+        01  GENDER-DETAIL-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 GENDER-LABEL         PIC X(20).
+            05 GENDER-SALES-AMT     PIC Z,ZZZ,ZZ9.
+            05 FILLER               PIC X(08)  VALUE SPACES.
+            05 GENDER-COMM-AMT      PIC $$$,$$$,$$9.
+            05 FILLER               PIC X(79)  VALUE SPACES.
+
+        01  EXCEP-HEADING-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 FILLER               PIC X(11)  VALUE 'SALESPERSON'.
+            05 FILLER               PIC X(4)   VALUE SPACES.
+            05 FILLER               PIC X(30)  VALUE 'REJECT REASON'.
+            05 FILLER               PIC X(82)  VALUE SPACES.
+
+        01  EXCEP-DETAIL-LINE.
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 EXCEP-SALESPERSON-ID PIC X(10).
+            05 FILLER               PIC X(5)   VALUE SPACES.
+            05 EXCEP-REASON         PIC X(30).
+            05 FILLER               PIC X(82)  VALUE SPACES.
+
         PROCEDURE DIVISION.
 
         0050-OPEN-FILE.
-           OPEN INPUT SALESFILE.
-           OPEN OUTPUT PRINT-FILE.
-           OPEN OUTPUT COMM-FILE.
+           PERFORM 0052-READ-COMMISSION-PARAMETERS.
+           PERFORM 0055-CHECK-FOR-RESTART.
+           IF NOT WS-IS-RESTART
+              PERFORM 0060-SORT-SALESFILE
+           END-IF.
+           OPEN INPUT SORTED-SALESFILE.
+           IF WS-IS-RESTART
+              OPEN EXTEND PRINT-FILE
+              OPEN EXTEND COMM-FILE
+              OPEN EXTEND EXCEPTION-FILE
+              OPEN EXTEND PAYROLL-FILE
+              OPEN EXTEND GENDER-FILE
+              PERFORM 0058-SKIP-ONE-RECORD WS-RESTART-COUNT TIMES
+           ELSE
+              OPEN OUTPUT PRINT-FILE
+              OPEN OUTPUT COMM-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+              OPEN OUTPUT PAYROLL-FILE
+              OPEN OUTPUT GENDER-FILE
+           END-IF.
+           OPEN I-O YTD-FILE.
+           IF WS-YTD-FILE-MISSING
+              OPEN OUTPUT YTD-FILE
+              CLOSE YTD-FILE
+              OPEN I-O YTD-FILE
+           END-IF.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-MISSING
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF.
            PERFORM 0100-PROCESS-RECORDS.
            PERFORM 0200-STOP-RUN.
 
+        0052-READ-COMMISSION-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF WS-PARM-OK
+              READ PARAMETER-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PARM-TIER-1-LIMIT TO WS-COMM-TIER-1-LIMIT
+                    MOVE PARM-TIER-1-RATE  TO WS-COMM-TIER-1-RATE
+                    MOVE PARM-TIER-2-LIMIT TO WS-COMM-TIER-2-LIMIT
+                    MOVE PARM-TIER-2-RATE  TO WS-COMM-TIER-2-RATE
+                    MOVE PARM-TIER-3-LIMIT TO WS-COMM-TIER-3-LIMIT
+                    MOVE PARM-TIER-3-RATE  TO WS-COMM-TIER-3-RATE
+                    MOVE PARM-TIER-4-RATE  TO WS-COMM-TIER-4-RATE
+              END-READ
+              CLOSE PARAMETER-FILE
+           END-IF.
+
+        0055-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-OK
+              MOVE 1 TO WS-CKPT-RELATIVE-KEY
+              READ CHECKPOINT-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    SET WS-IS-RESTART TO TRUE
+                    MOVE CKPT-RECORDS-READ   TO WS-RESTART-COUNT
+                                                 WS-RECORDS-READ
+                    MOVE CKPT-TOTAL-SALES    TO WS-TOTAL-SALES
+                    MOVE CKPT-TOTAL-COMM-AMT TO WS-TOTAL-COMM-AMT
+                    MOVE CKPT-ID-HASH-TOTAL  TO WS-ID-HASH-TOTAL
+                    MOVE CKPT-EAST           TO WS-EAST
+                    MOVE CKPT-WEST           TO WS-WEST
+                    MOVE CKPT-NORTH          TO WS-NORTH
+                    MOVE CKPT-SOUTH          TO WS-SOUTH
+                    MOVE CKPT-MALE-SALES     TO WS-MALE-SALES
+                    MOVE CKPT-MALE-COMM-AMT  TO WS-MALE-COMM-AMT
+                    MOVE CKPT-FEMALE-SALES   TO WS-FEMALE-SALES
+                    MOVE CKPT-FEMALE-COMM-AMT TO WS-FEMALE-COMM-AMT
+                    MOVE CKPT-OTHER-SALES    TO WS-OTHER-SALES
+                    MOVE CKPT-OTHER-COMM-AMT TO WS-OTHER-COMM-AMT
+                    MOVE CKPT-SEEN-COUNT     TO WS-SEEN-COUNT
+                    PERFORM 0143-RESTORE-SEEN-ENTRY
+                       VARYING WS-SEEN-IDX FROM 1 BY 1
+                       UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+        0058-SKIP-ONE-RECORD.
+           READ SORTED-SALESFILE
+                AT END SET ENDOFSALES TO TRUE
+                END-READ.
+
+        0060-SORT-SALESFILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-REGION
+               ON ASCENDING KEY SORT-LASTNAME
+               USING SALESFILE
+               GIVING SORTED-SALESFILE.
+
         0100-PROCESS-RECORDS.
 
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            MOVE WS-CURRENT-YEAR TO COMM-HEADING-YEAR.
            MOVE WS-CURRENT-MONTH TO COMM-HEADING-MONTH.
            MOVE WS-CURRENT-DAY TO COMM-HEADING-DAY.
-           MOVE WS-COMMISSION-RATE TO COMM-AMT-PERCT.
-           PERFORM 0110-WRITE-HEADING-LINE.
-           PERFORM 0115-WRITE-COMM-HEADING-LINE.
-           READ SALESFILE
+           IF NOT WS-IS-RESTART
+              PERFORM 0110-WRITE-HEADING-LINE
+              PERFORM 0115-WRITE-COMM-HEADING-LINE
+              PERFORM 0117-WRITE-EXCEP-HEADING-LINE
+              PERFORM 0140-WRITE-GENDER-HEADING
+           END-IF.
+           READ SORTED-SALESFILE
                 AT END SET ENDOFSALES TO TRUE
                 END-READ.
            PERFORM UNTIL ENDOFSALES
-            ADD YEARLYSALES TO WS-TOTAL-SALES
-            MOVE SALESPERSON-NAME TO DET-SALESPERSON-NAME
-                                     COMM-SALESPERSON-NAME
-            MOVE REGION TO DET-REGION
-            MOVE YEARLYSALES TO DET-YEARLYSALES
-            COMPUTE WS-COMMISSION-AMT = WS-COMMISSION-RATE *
-              YEARLYSALES
-            COMPUTE WS-TOTAL-COMM-AMT = WS-TOTAL-COMM-AMT +
-              WS-COMMISSION-AMT
-            MOVE WS-COMMISSION-AMT TO COMM-AMT
-            PERFORM 0120-WRITE-DETAIL-LINE
-            PERFORM 0125-WRITE-COMM-DETAIL-LINE
-
-            READ SALESFILE
+            PERFORM 0102-VALIDATE-RECORD
+            PERFORM 0101-COUNT-RECORD
+            IF WS-VALID-RECORD
+               ADD YEARLYSALES TO WS-TOTAL-SALES
+               PERFORM 0105-ACCUMULATE-REGION-TOTALS
+               MOVE SALESPERSON-NAME TO DET-SALESPERSON-NAME
+                                        COMM-SALESPERSON-NAME
+               MOVE REGION TO DET-REGION
+               MOVE YEARLYSALES TO DET-YEARLYSALES
+               PERFORM 0107-DETERMINE-COMMISSION-RATE
+               COMPUTE WS-COMMISSION-AMT = WS-COMMISSION-RATE *
+                 YEARLYSALES
+               COMPUTE WS-TOTAL-COMM-AMT = WS-TOTAL-COMM-AMT +
+                 WS-COMMISSION-AMT
+               MOVE WS-COMMISSION-RATE TO COMM-AMT-PERCT
+               MOVE WS-COMMISSION-AMT TO COMM-AMT
+               PERFORM 0108-UPDATE-YTD-MASTER
+               PERFORM 0139-ACCUMULATE-GENDER-TOTALS
+               MOVE YTD-COMMISSION-AMT TO COMM-YTD-AMT
+               PERFORM 0120-WRITE-DETAIL-LINE
+               PERFORM 0125-WRITE-COMM-DETAIL-LINE
+               PERFORM 0127-WRITE-PAYROLL-LINE
+            ELSE
+               PERFORM 0103-WRITE-EXCEPTION-LINE
+            END-IF
+            PERFORM 0109-MAYBE-WRITE-CHECKPOINT
+
+            READ SORTED-SALESFILE
             AT END SET ENDOFSALES TO TRUE
             END-READ
            END-PERFORM.
            PERFORM 0130-WRITE-TOTAL-LINE.
+           PERFORM 0132-WRITE-REGION-TOTALS.
            PERFORM 0135-WRITE-COMM-TOTAL-LINE.
+           PERFORM 0137-WRITE-CONTROL-TOTALS.
+           PERFORM 0138-WRITE-COMM-CONTROL-TOTALS.
+           PERFORM 0141-WRITE-GENDER-REPORT.
+
+        0101-COUNT-RECORD.
+            ADD 1 TO WS-RECORDS-READ.
+            IF SALESPERSON-ID IS NUMERIC
+               ADD SALESPERSON-ID TO WS-ID-HASH-TOTAL
+            END-IF.
+
+        0102-VALIDATE-RECORD.
+            SET WS-VALID-RECORD TO TRUE.
+            MOVE SPACES TO WS-REJECT-REASON.
+            IF SALESPERSON-ID NOT NUMERIC
+               SET WS-INVALID-RECORD TO TRUE
+               MOVE 'INVALID SALESPERSON ID' TO WS-REJECT-REASON
+            ELSE
+               IF SALESPERSON-ID = ZEROES
+                  SET WS-INVALID-RECORD TO TRUE
+                  MOVE 'MISSING SALESPERSON ID' TO WS-REJECT-REASON
+               END-IF
+            END-IF.
+            IF WS-VALID-RECORD
+               IF YEARLYSALES NOT NUMERIC
+                  SET WS-INVALID-RECORD TO TRUE
+                  MOVE 'INVALID YEARLY SALES' TO WS-REJECT-REASON
+               ELSE
+                  IF YEARLYSALES = ZEROES
+                     SET WS-INVALID-RECORD TO TRUE
+                     MOVE 'ZERO YEARLY SALES' TO WS-REJECT-REASON
+                  END-IF
+               END-IF
+            END-IF.
+            IF WS-VALID-RECORD
+               PERFORM 0104-CHECK-DUPLICATE-ID
+            END-IF.
+
+        0104-CHECK-DUPLICATE-ID.
+            SET WS-SEEN-IDX TO 1.
+            SEARCH WS-SEEN-TABLE
+               AT END
+                  IF WS-SEEN-COUNT >= WS-SEEN-TABLE-MAX
+                     SET WS-INVALID-RECORD TO TRUE
+                     MOVE 'DUPLICATE CHECK TABLE FULL'
+                       TO WS-REJECT-REASON
+                  ELSE
+                     ADD 1 TO WS-SEEN-COUNT
+                     SET WS-SEEN-IDX TO WS-SEEN-COUNT
+                     MOVE SALESPERSON-ID TO WS-SEEN-ID (WS-SEEN-IDX)
+                  END-IF
+               WHEN WS-SEEN-ID (WS-SEEN-IDX) = SALESPERSON-ID
+                  SET WS-INVALID-RECORD TO TRUE
+                  MOVE 'DUPLICATE SALESPERSON ID' TO WS-REJECT-REASON
+            END-SEARCH.
+
+        0105-ACCUMULATE-REGION-TOTALS.
+            EVALUATE REGION
+                WHEN 'EAST'
+                    ADD YEARLYSALES TO WS-EAST
+                WHEN 'WEST'
+                    ADD YEARLYSALES TO WS-WEST
+                WHEN 'NORTH'
+                    ADD YEARLYSALES TO WS-NORTH
+                WHEN 'SOUTH'
+                    ADD YEARLYSALES TO WS-SOUTH
+            END-EVALUATE.
+
+        0139-ACCUMULATE-GENDER-TOTALS.
+            EVALUATE GENDER
+                WHEN 'M'
+                    ADD YEARLYSALES        TO WS-MALE-SALES
+                    ADD WS-COMMISSION-AMT  TO WS-MALE-COMM-AMT
+                WHEN 'F'
+                    ADD YEARLYSALES        TO WS-FEMALE-SALES
+                    ADD WS-COMMISSION-AMT  TO WS-FEMALE-COMM-AMT
+                WHEN OTHER
+                    ADD YEARLYSALES        TO WS-OTHER-SALES
+                    ADD WS-COMMISSION-AMT  TO WS-OTHER-COMM-AMT
+            END-EVALUATE.
+
+        0107-DETERMINE-COMMISSION-RATE.
+            EVALUATE TRUE
+                WHEN YEARLYSALES <= WS-COMM-TIER-1-LIMIT
+                    MOVE WS-COMM-TIER-1-RATE TO WS-COMMISSION-RATE
+                WHEN YEARLYSALES <= WS-COMM-TIER-2-LIMIT
+                    MOVE WS-COMM-TIER-2-RATE TO WS-COMMISSION-RATE
+                WHEN YEARLYSALES <= WS-COMM-TIER-3-LIMIT
+                    MOVE WS-COMM-TIER-3-RATE TO WS-COMMISSION-RATE
+                WHEN OTHER
+                    MOVE WS-COMM-TIER-4-RATE TO WS-COMMISSION-RATE
+            END-EVALUATE.
+
+        0108-UPDATE-YTD-MASTER.
+            MOVE 'N' TO WS-YTD-FOUND-SW.
+            MOVE SALESPERSON-ID TO YTD-SALESPERSON-ID.
+            READ YTD-FILE
+                INVALID KEY
+                   MOVE ZEROES TO YTD-SALES-AMT YTD-COMMISSION-AMT
+                NOT INVALID KEY
+                   SET WS-YTD-RECORD-FOUND TO TRUE
+            END-READ.
+            ADD YEARLYSALES TO YTD-SALES-AMT.
+            ADD WS-COMMISSION-AMT TO YTD-COMMISSION-AMT.
+            IF WS-YTD-RECORD-FOUND
+               REWRITE YTD-RECORD
+            ELSE
+               WRITE YTD-RECORD
+            END-IF.
+
+        0109-MAYBE-WRITE-CHECKPOINT.
+            ADD 1 TO WS-CHECKPOINT-COUNTER.
+            IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 0106-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+            END-IF.
+
+        0106-WRITE-CHECKPOINT.
+            MOVE WS-RECORDS-READ   TO CKPT-RECORDS-READ.
+            MOVE WS-TOTAL-SALES    TO CKPT-TOTAL-SALES.
+            MOVE WS-TOTAL-COMM-AMT TO CKPT-TOTAL-COMM-AMT.
+            MOVE WS-ID-HASH-TOTAL  TO CKPT-ID-HASH-TOTAL.
+            MOVE WS-EAST           TO CKPT-EAST.
+            MOVE WS-WEST           TO CKPT-WEST.
+            MOVE WS-NORTH          TO CKPT-NORTH.
+            MOVE WS-SOUTH          TO CKPT-SOUTH.
+            MOVE WS-MALE-SALES     TO CKPT-MALE-SALES.
+            MOVE WS-MALE-COMM-AMT  TO CKPT-MALE-COMM-AMT.
+            MOVE WS-FEMALE-SALES   TO CKPT-FEMALE-SALES.
+            MOVE WS-FEMALE-COMM-AMT TO CKPT-FEMALE-COMM-AMT.
+            MOVE WS-OTHER-SALES    TO CKPT-OTHER-SALES.
+            MOVE WS-OTHER-COMM-AMT TO CKPT-OTHER-COMM-AMT.
+            MOVE WS-SEEN-COUNT     TO CKPT-SEEN-COUNT.
+            PERFORM 0142-SAVE-SEEN-ENTRY
+               VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-COUNT.
+            MOVE 1 TO WS-CKPT-RELATIVE-KEY.
+            REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                  WRITE CHECKPOINT-RECORD
+            END-REWRITE.
+
+        0142-SAVE-SEEN-ENTRY.
+            MOVE WS-SEEN-ID (WS-SEEN-IDX) TO CKPT-SEEN-ID (WS-SEEN-IDX).
+
+        0143-RESTORE-SEEN-ENTRY.
+            MOVE CKPT-SEEN-ID (WS-SEEN-IDX) TO WS-SEEN-ID (WS-SEEN-IDX).
+
+        0140-WRITE-GENDER-HEADING.
+            MOVE GENDER-HEADING-LINE-1 TO GENDER-LINE.
+            WRITE GENDER-LINE AFTER ADVANCING 1 LINE.
+            MOVE GENDER-HEADING-LINE-2 TO GENDER-LINE.
+            WRITE GENDER-LINE AFTER ADVANCING 1 LINE.
+            MOVE SPACES TO GENDER-LINE.
+            WRITE GENDER-LINE.
 
         0110-WRITE-HEADING-LINE.
             MOVE HEADING-LINE TO PRINT-LINE.
@@ -193,6 +678,12 @@
             MOVE SPACES TO COMM-LINE.
             WRITE COMM-LINE.
 
+        0117-WRITE-EXCEP-HEADING-LINE.
+            MOVE EXCEP-HEADING-LINE TO EXCEPTION-LINE.
+            WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINE.
+            MOVE SPACES TO EXCEPTION-LINE.
+            WRITE EXCEPTION-LINE.
+
         0120-WRITE-DETAIL-LINE.
             MOVE DETAIL-LINE TO PRINT-LINE.
             WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
@@ -201,20 +692,90 @@
             MOVE COMM-DETAIL-LINE TO COMM-LINE.
             WRITE COMM-LINE AFTER ADVANCING 1 LINE.
 
+        0103-WRITE-EXCEPTION-LINE.
+            MOVE SALESPERSON-ID TO EXCEP-SALESPERSON-ID.
+            MOVE WS-REJECT-REASON TO EXCEP-REASON.
+            MOVE EXCEP-DETAIL-LINE TO EXCEPTION-LINE.
+            WRITE EXCEPTION-LINE AFTER ADVANCING 1 LINE.
+
+        0127-WRITE-PAYROLL-LINE.
+            MOVE SALESPERSON-ID TO PAY-SALESPERSON-ID.
+            MOVE WS-COMMISSION-AMT TO PAY-COMMISSION-AMT.
+            MOVE PAYROLL-DETAIL-LINE TO PAYROLL-LINE.
+            WRITE PAYROLL-LINE.
+
         0130-WRITE-TOTAL-LINE.
             MOVE WS-TOTAL-SALES TO TOTAL-YRLY-SALES.
             MOVE TOTAL-LINE TO PRINT-LINE.
             WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
 
+        0132-WRITE-REGION-TOTALS.
+            MOVE 'EAST REGION TOTAL:' TO REGION-TOTAL-LABEL.
+            MOVE WS-EAST TO REGION-TOTAL-AMT.
+            MOVE REGION-TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'WEST REGION TOTAL:' TO REGION-TOTAL-LABEL.
+            MOVE WS-WEST TO REGION-TOTAL-AMT.
+            MOVE REGION-TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'NORTH REGION TOTAL:' TO REGION-TOTAL-LABEL.
+            MOVE WS-NORTH TO REGION-TOTAL-AMT.
+            MOVE REGION-TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'SOUTH REGION TOTAL:' TO REGION-TOTAL-LABEL.
+            MOVE WS-SOUTH TO REGION-TOTAL-AMT.
+            MOVE REGION-TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
         0135-WRITE-COMM-TOTAL-LINE.
             MOVE WS-TOTAL-COMM-AMT TO TOTAL-COMM.
             MOVE COMM-TOTAL-LINE TO COMM-LINE.
             WRITE COMM-LINE AFTER ADVANCING 1 LINE.
 
+        0137-WRITE-CONTROL-TOTALS.
+            MOVE WS-RECORDS-READ TO CTL-RECORDS-READ.
+            MOVE CONTROL-TOTAL-LINE-1 TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE WS-ID-HASH-TOTAL TO CTL-ID-HASH-TOTAL.
+            MOVE CONTROL-TOTAL-LINE-2 TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        0138-WRITE-COMM-CONTROL-TOTALS.
+            MOVE WS-RECORDS-READ TO CTL-RECORDS-READ.
+            MOVE CONTROL-TOTAL-LINE-1 TO COMM-LINE.
+            WRITE COMM-LINE AFTER ADVANCING 1 LINE.
+            MOVE WS-ID-HASH-TOTAL TO CTL-ID-HASH-TOTAL.
+            MOVE CONTROL-TOTAL-LINE-2 TO COMM-LINE.
+            WRITE COMM-LINE AFTER ADVANCING 1 LINE.
+
+        0141-WRITE-GENDER-REPORT.
+            MOVE 'MALE'   TO GENDER-LABEL.
+            MOVE WS-MALE-SALES TO GENDER-SALES-AMT.
+            MOVE WS-MALE-COMM-AMT TO GENDER-COMM-AMT.
+            MOVE GENDER-DETAIL-LINE TO GENDER-LINE.
+            WRITE GENDER-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'FEMALE' TO GENDER-LABEL.
+            MOVE WS-FEMALE-SALES TO GENDER-SALES-AMT.
+            MOVE WS-FEMALE-COMM-AMT TO GENDER-COMM-AMT.
+            MOVE GENDER-DETAIL-LINE TO GENDER-LINE.
+            WRITE GENDER-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'UNSPECIFIED' TO GENDER-LABEL.
+            MOVE WS-OTHER-SALES TO GENDER-SALES-AMT.
+            MOVE WS-OTHER-COMM-AMT TO GENDER-COMM-AMT.
+            MOVE GENDER-DETAIL-LINE TO GENDER-LINE.
+            WRITE GENDER-LINE AFTER ADVANCING 1 LINE.
+
         0200-STOP-RUN.
-           CLOSE SALESFILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE SORTED-SALESFILE.
            CLOSE PRINT-FILE.
            CLOSE COMM-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE PAYROLL-FILE.
+           CLOSE YTD-FILE.
+           CLOSE GENDER-FILE.
            STOP RUN.
 
           END PROGRAM SALESWITHCOMMISSION.
